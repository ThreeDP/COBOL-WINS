@@ -0,0 +1,40 @@
+      *================================================================
+      * CKPTREC.CPY
+      *
+      * Common checkpoint-record layout, shared by every batch mode
+      * in the chapter 3 conversion utilities (C03EX3A, C03EX03K,
+      * C03EX03Q). Each batch run periodically rewrites its own
+      * checkpoint file with the count of input records read so far;
+      * on the next run for the same day, that count tells the job
+      * how many records to skip before resuming, instead of either
+      * reprocessing the whole file or silently double-counting
+      * records already converted when a run abends partway through.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  RM  Initial version.
+      *   2026-08-09  RM  Added a running amount total alongside the
+      *                   last-record count, so the control-total
+      *                   reconciliation at end of run still balances
+      *                   after a restart from checkpoint instead of
+      *                   losing the total earned by records processed
+      *                   before the interruption.
+      *   2026-08-09  RM  Added a running report-line count alongside
+      *                   the other totals. Batch report/exception files
+      *                   are now reopened EXTEND (not OUTPUT) on a
+      *                   same-day restart so the pre-checkpoint detail
+      *                   lines survive; carrying the count forward too
+      *                   keeps the run trailer's RECORDS figure equal
+      *                   to the file's true total instead of only the
+      *                   post-restart tail.
+      *================================================================
+       01  CKPT-RECORD.
+           05  CKPT-PROGRAM    PIC X(08).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CKPT-RUN-DATE   PIC X(08).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CKPT-LAST-REC   PIC 9(06).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CKPT-AMOUNT-TOTAL PIC S9(09)V99
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CKPT-RPT-COUNT  PIC 9(06).
