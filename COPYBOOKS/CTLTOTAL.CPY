@@ -0,0 +1,21 @@
+      *================================================================
+      * CTLTOTAL.CPY
+      *
+      * Control-total record layout for the chapter 3 batch conversion
+      * utilities (C03EX3A, C03EX03K, C03EX03Q). The extract supplier
+      * drops one of these alongside the source extract (TEMPCTL,
+      * FXINVCTL, QAREACTL) carrying the record count and amount total
+      * they expect the batch run to reproduce. Each batch mode reads
+      * it at startup and reconciles its own tallies against it before
+      * the run is considered final, so a truncated or partially
+      * transmitted extract is caught instead of silently reported as
+      * complete.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  RM  Initial version.
+      *================================================================
+       01  CTL-RECORD.
+           05  CTL-EXPECTED-COUNT  PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CTL-EXPECTED-TOTAL  PIC S9(09)V99
+                                     SIGN IS LEADING SEPARATE CHARACTER.
