@@ -0,0 +1,37 @@
+      *================================================================
+      * RPTHDR.CPY
+      *
+      * Common daily report header/trailer layout, shared by every
+      * batch report produced by the chapter 3 conversion utilities
+      * (C03EX3A, C03EX03K, C03EX03Q). Lets the printed output from
+      * any one of them be filed and traced back to a specific day's
+      * run: run date, program name and a line sequence number.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  RM  Initial version.
+      *   2026-08-09  RM  Trailer now carries the control-total
+      *                   reconciliation result (OK/MISMATCH/NONE) so
+      *                   the printed run trailer itself shows whether
+      *                   the batch balanced against the control total
+      *                   supplied with the source extract.
+      *================================================================
+       01  RPT-HEADER-LINE.
+           05  RPT-HDR-LABEL   PIC X(18) VALUE "DAILY RUN REPORT-".
+           05  RPT-HDR-PROGRAM PIC X(08).
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  RPT-HDR-RUN-DATE PIC X(08).
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  RPT-HDR-SEQ-LIT PIC X(04) VALUE "SEQ ".
+           05  RPT-HDR-SEQ-NO  PIC 9(04).
+
+       01  RPT-TRAILER-LINE.
+           05  RPT-TRL-LABEL   PIC X(18) VALUE "END OF RUN -PGM-".
+           05  RPT-TRL-PROGRAM PIC X(08).
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  RPT-TRL-RUN-DATE PIC X(08).
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  RPT-TRL-CNT-LIT PIC X(08) VALUE "RECORDS ".
+           05  RPT-TRL-REC-COUNT PIC ZZZZZ9.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  RPT-TRL-CTL-LIT PIC X(05) VALUE "CTRL-".
+           05  RPT-TRL-CTL-STATUS PIC X(08).
