@@ -0,0 +1,21 @@
+      *================================================================
+      * RUNSEQ.CPY
+      *
+      * Common run-sequence record layout, shared by every batch mode
+      * in the chapter 3 conversion utilities (C03EX3A, C03EX03K,
+      * C03EX03Q). Unlike the checkpoint file, this one is never reset
+      * to zero at end of run - each batch mode reads its last-used
+      * sequence number for the day, adds one, and writes it straight
+      * back, so a second run on the same day (an afternoon rerun, a
+      * restart, whatever) gets its own SEQ number in the report header
+      * instead of every run stamping SEQ 0001.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-09  RM  Initial version.
+      *================================================================
+       01  RUNSEQ-RECORD.
+           05  RUNSEQ-PROGRAM   PIC X(08).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RUNSEQ-RUN-DATE  PIC X(08).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RUNSEQ-LAST-NO   PIC 9(04).
