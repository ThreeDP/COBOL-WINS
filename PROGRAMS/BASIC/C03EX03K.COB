@@ -1,33 +1,528 @@
-       IDENTIFICATION DIVISION.
-      *Conversão de Moeda Dolar para Real.
-       PROGRAM-ID. C03EX03K.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-      * Compilar com simbolo correto no mainframe. $BRL
-           CURRENCY SIGN IS "$BRL" WITH PICTURE SYMBOL "$".
-
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       77 COTACAO-DOLAR            PIC 9(2)V99.
-       77 VALOR-EM-DOLAR           PIC S9(6)V99.
-       77 VALOR-EM-REAL            PIC S9(6)V99.
-       77 DISPLAY-CONVERSAO-REAL   PIC $BZZZ,ZZ9.99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Entre o valor em Dolar: " WITH NO ADVANCING
-            ACCEPT VALOR-EM-DOLAR
-
-            DISPLAY "Entre o valor da contação do dia: " WITH NO
-            ADVANCING
-            ACCEPT COTACAO-DOLAR
-
-            MULTIPLY VALOR-EM-DOLAR BY COTACAO-DOLAR GIVING
-            VALOR-EM-REAL
-            MOVE VALOR-EM-REAL TO DISPLAY-CONVERSAO-REAL
-
-            DISPLAY DISPLAY-CONVERSAO-REAL
-            STOP RUN.
-       END PROGRAM C03EX03K.
+       IDENTIFICATION DIVISION.
+      *Conversão de Moeda Dolar para Real.
+       PROGRAM-ID. C03EX03K.
+      *AUTHOR. R. MOTA.
+      *
+      *MODIFICATION HISTORY:
+      *  2026-08-09  RM  Read the day's dollar rate from a dated
+      *                  rate master (FXRATE) so every conversion
+      *                  run that day uses the same locked-in quote.
+      *                  Manual ACCEPT is kept as a fallback for when
+      *                  no rate has been loaded yet.
+      *  2026-08-09  RM  Append every conversion to an audit log
+      *                  (FXAUDIT) with the rate used and a timestamp
+      *                  for month-end reconciliation.
+      *  2026-08-09  RM  Added a batch mode that reads an invoice
+      *                  extract (FXINVOIC) of dollar amounts and
+      *                  produces a converted-amount report
+      *                  (FXINVRPT) in one pass.
+      *  2026-08-09  RM  Batch report now carries the shared daily
+      *                  header/trailer (RPTHDR copybook) so FXINVRPT
+      *                  can be traced back to a specific day's run.
+      *  2026-08-09  RM  FXRATE now carries a rate per currency code
+      *                  (USD, EUR, ...) instead of a single dollar
+      *                  rate, so invoices in other currencies convert
+      *                  straight to Real without a manual USD leg.
+      *                  Manual rate entry remains the fallback when
+      *                  the day's master has no rate for the code
+      *                  keyed in.
+      *  2026-08-09  RM  Batch mode now checkpoints its read position
+      *                  (FXINVCKP) every 5 records, so a run that
+      *                  abends partway through an invoice extract can
+      *                  be restarted from the checkpoint instead of
+      *                  reprocessing the whole file.
+      *  2026-08-09  RM  Batch mode now reconciles its record count and
+      *                  dollar total against a control total supplied
+      *                  with the extract (FXINVCTL), flagging the run
+      *                  trailer MISMATCH instead of reporting a
+      *                  truncated extract as a clean run.
+      *  2026-08-09  RM  Every conversion, interactive or batch, is now
+      *                  also appended to a fixed-layout daily extract
+      *                  (FXCNVEXT) so the BI feed no longer depends on
+      *                  someone re-keying figures off the screen.
+      *  2026-08-09  RM  Review fixes: a same-day restart now reopens
+      *                  FXINVRPT EXTEND instead of OUTPUT so the
+      *                  pre-checkpoint detail lines are not wiped, and
+      *                  skips rewriting the run header on resume. The
+      *                  audit log and extract file are opened once
+      *                  before the batch loop and closed once after
+      *                  instead of every record. FXINVOIC and FXINVRPT
+      *                  now carry FILE STATUS and a missing FXINVOIC
+      *                  aborts the run cleanly. RPT-HDR-SEQ-NO is now
+      *                  a persisted, incrementing counter (FXINVSEQ)
+      *                  instead of a hardcoded 1. FX-RATE-ENTRY now
+      *                  carries DEPENDING ON FX-RATE-COUNT so a SEARCH
+      *                  can no longer match an unloaded trailing slot.
+      *                  On a control total MISMATCH the run now also
+      *                  sets a non-zero RETURN-CODE.
+      *  2026-08-09  RM  Review fixes: RECONCILE-CONTROL-TOTALS now
+      *                  resets RETURN-CODE to 0 on OK/NONE instead of
+      *                  only ever setting it on MISMATCH, so a clean
+      *                  run after an earlier mismatch in the same menu
+      *                  session no longer reports a stale non-zero
+      *                  exit code. Removed FX-RATE-LOADED-SWITCH, an
+      *                  unused leftover from the single-currency rate
+      *                  lookup that req 010 replaced.
+      *  2026-08-09  RM  Review fixes: FA-VALOR-DOLAR/FA-VALOR-REAL
+      *                  (FXAUDIT), FI-VALOR-DOLAR (FXINVOIC), and
+      *                  CE-VALOR-DOLAR/CE-VALOR-REAL (FXCNVEXT) now
+      *                  carry SIGN IS LEADING SEPARATE CHARACTER, so a
+      *                  negative amount comes out as a plain leading
+      *                  +/- byte instead of overpunched into the last
+      *                  digit, matching how every other signed field
+      *                  this shop writes to a sequential file is done.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      * Compilar com simbolo correto no mainframe. $BRL
+           CURRENCY SIGN IS "$BRL" WITH PICTURE SYMBOL "$".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FX-RATE-FILE ASSIGN TO "FXRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FX-FILE-STATUS.
+           SELECT FX-AUDIT-FILE ASSIGN TO "FXAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FX-AUDIT-STATUS.
+           SELECT FX-INVOICE-FILE ASSIGN TO "FXINVOIC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FXK-IN-STATUS.
+           SELECT FX-INVOICE-RPT-FILE ASSIGN TO "FXINVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FXK-RPT-STATUS.
+           SELECT FX-INVOICE-CKPT-FILE ASSIGN TO "FXINVCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT FX-INVOICE-CTL-FILE ASSIGN TO "FXINVCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FXK-CTL-STATUS.
+           SELECT FX-CNV-EXT-FILE ASSIGN TO "FXCNVEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FXK-EXT-STATUS.
+           SELECT FX-INVOICE-SEQ-FILE ASSIGN TO "FXINVSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FXK-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FX-RATE-FILE.
+       01  FX-RATE-RECORD.
+           05  FX-RATE-DATE        PIC X(08).
+           05  FX-RATE-CURRENCY    PIC X(03).
+           05  FX-RATE-VALUE       PIC 9(02)V99.
+
+       FD  FX-AUDIT-FILE.
+       01  FX-AUDIT-RECORD.
+           05  FA-TIMESTAMP        PIC X(16).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FA-CURRENCY         PIC X(03).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FA-VALOR-DOLAR      PIC S9(6)V99
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FA-COTACAO          PIC 9(02)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FA-VALOR-REAL       PIC S9(6)V99
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  FX-INVOICE-FILE.
+       01  FX-INVOICE-RECORD.
+           05  FI-VALOR-DOLAR      PIC S9(6)V99
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  FX-INVOICE-RPT-FILE.
+       01  FX-INVOICE-RPT-RECORD   PIC X(80).
+
+       FD  FX-INVOICE-CKPT-FILE.
+       01  FX-INVOICE-CKPT-RECORD  PIC X(50).
+
+       FD  FX-INVOICE-CTL-FILE.
+       01  FX-INVOICE-CTL-RECORD   PIC X(30).
+
+       FD  FX-CNV-EXT-FILE.
+       01  FX-CNV-EXT-RECORD.
+           05  CE-RUN-DATE         PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CE-RUN-TIME         PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CE-CURRENCY         PIC X(03).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CE-VALOR-DOLAR      PIC S9(6)V99
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CE-COTACAO          PIC 9(02)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CE-VALOR-REAL       PIC S9(6)V99
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  FX-INVOICE-SEQ-FILE.
+       01  FX-INVOICE-SEQ-RECORD   PIC X(25).
+
+       LOCAL-STORAGE SECTION.
+       77 COTACAO-DOLAR            PIC 9(2)V99.
+       77 VALOR-EM-DOLAR           PIC S9(6)V99.
+       77 VALOR-EM-REAL            PIC S9(6)V99.
+       77 DISPLAY-CONVERSAO-REAL   PIC $BZZZ,ZZ9.99.
+       77 FX-RATE-COUNT            PIC 9(02) VALUE 0 COMP.
+       01 FX-RATE-TABLE.
+           05  FX-RATE-ENTRY OCCURS 10 TIMES
+                   DEPENDING ON FX-RATE-COUNT
+                   INDEXED BY FX-IDX.
+               10  FXT-CURRENCY        PIC X(03).
+               10  FXT-RATE            PIC 9(02)V99.
+       77 FXK-CURRENCY-CODE        PIC X(03) VALUE "USD".
+       77 FX-FOUND-SWITCH          PIC X(01) VALUE "N".
+           88  FX-FOUND                VALUE "Y".
+           88  FX-NOT-FOUND            VALUE "N".
+       77 FX-FILE-STATUS           PIC X(02).
+       77 FX-AUDIT-STATUS          PIC X(02).
+       77 HOJE                     PIC X(08).
+       77 HORA                     PIC X(08).
+       77 FXK-MODE-SWITCH          PIC X(01) VALUE "1".
+           88  FXK-MODE-INTERACTIVE    VALUE "1".
+           88  FXK-MODE-BATCH          VALUE "2".
+       77 FXK-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  FXK-EOF                 VALUE "Y".
+       77 INV-RPT-LINE             PIC X(60) VALUE SPACES.
+       77 INV-RPT-DOLAR            PIC $BZZZ,ZZ9.99.
+       77 INV-RPT-REAL             PIC $BZZZ,ZZ9.99.
+       77 FXK-RUN-DATE             PIC X(08).
+       77 FXK-RPT-COUNT            PIC 9(06) VALUE 0 COMP.
+       77 FXK-READ-COUNT           PIC 9(06) VALUE 0 COMP.
+       77 CKPT-FILE-STATUS         PIC X(02).
+       77 CKPT-SKIP-COUNT          PIC 9(06) VALUE 0 COMP.
+       77 CKPT-QUOTIENT            PIC 9(06) VALUE 0 COMP.
+       77 CKPT-REMAINDER           PIC 9(02) VALUE 0 COMP.
+       77 FXK-CTL-STATUS           PIC X(02).
+       77 FXK-CTL-AVAIL-SWITCH     PIC X(01) VALUE "N".
+           88  FXK-CTL-AVAILABLE       VALUE "Y".
+           88  FXK-CTL-NOT-AVAILABLE   VALUE "N".
+       77 FXK-ACTUAL-TOTAL         PIC S9(09)V99 VALUE 0
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+       77 FXK-EXT-STATUS           PIC X(02).
+       77 FXK-IN-STATUS            PIC X(02).
+       77 FXK-RPT-STATUS           PIC X(02).
+       77 FXK-SEQ-STATUS           PIC X(02).
+       77 FXK-SEQ-NO               PIC 9(04) VALUE 0 COMP.
+       77 FXK-BATCH-OK-SWITCH      PIC X(01) VALUE "Y".
+           88  FXK-BATCH-OK            VALUE "Y".
+           88  FXK-BATCH-ABORT         VALUE "N".
+
+           COPY "RPTHDR.CPY".
+           COPY "CKPTREC.CPY".
+           COPY "CTLTOTAL.CPY".
+           COPY "RUNSEQ.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT HOJE FROM DATE YYYYMMDD
+            PERFORM LOAD-DAILY-RATE
+
+            DISPLAY "---------------------------"
+            DISPLAY "1 - Conversao interativa"
+            DISPLAY "2 - Conversao em lote (extrato de notas)"
+            DISPLAY "Escolha o modo: " WITH NO ADVANCING
+            ACCEPT FXK-MODE-SWITCH
+
+            IF FXK-MODE-BATCH
+                PERFORM BATCH-MODE
+            ELSE
+                PERFORM INTERACTIVE-MODE
+            END-IF
+
+            GOBACK.
+
+       INTERACTIVE-MODE.
+            DISPLAY "Entre o codigo da moeda (USD/EUR): "
+                WITH NO ADVANCING
+            ACCEPT FXK-CURRENCY-CODE
+            PERFORM LOOKUP-RATE
+            IF FX-NOT-FOUND
+                DISPLAY "Entre o valor da cotação do dia: " WITH NO
+                ADVANCING
+                ACCEPT COTACAO-DOLAR
+            END-IF
+
+            DISPLAY "Entre o valor na moeda estrangeira: "
+                WITH NO ADVANCING
+            ACCEPT VALOR-EM-DOLAR
+
+            MULTIPLY VALOR-EM-DOLAR BY COTACAO-DOLAR GIVING
+            VALOR-EM-REAL
+            MOVE VALOR-EM-REAL TO DISPLAY-CONVERSAO-REAL
+
+            DISPLAY DISPLAY-CONVERSAO-REAL
+            PERFORM OPEN-AUDIT-LOG
+            PERFORM WRITE-AUDIT-LOG
+            PERFORM CLOSE-AUDIT-LOG
+            PERFORM OPEN-EXTRACT-FILE
+            PERFORM WRITE-EXTRACT-RECORD
+            PERFORM CLOSE-EXTRACT-FILE.
+
+       BATCH-MODE.
+           DISPLAY "Entre o codigo da moeda do extrato (USD/EUR): "
+               WITH NO ADVANCING
+           ACCEPT FXK-CURRENCY-CODE
+           PERFORM LOOKUP-RATE
+           IF FX-NOT-FOUND
+               DISPLAY "Entre o valor da cotação do dia: "
+                   WITH NO ADVANCING
+               ACCEPT COTACAO-DOLAR
+           END-IF
+
+           SET FXK-BATCH-OK TO TRUE
+           ACCEPT FXK-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO FXK-RPT-COUNT
+           MOVE 0 TO FXK-READ-COUNT
+           OPEN INPUT FX-INVOICE-FILE
+           IF FXK-IN-STATUS NOT = "00"
+               SET FXK-BATCH-ABORT TO TRUE
+           END-IF
+
+           IF FXK-BATCH-ABORT
+               DISPLAY "FXINVOIC COULD NOT BE OPENED - STATUS "
+                   FXK-IN-STATUS "; BATCH RUN ABORTED"
+           ELSE
+               PERFORM LOAD-CHECKPOINT
+               PERFORM LOAD-CONTROL-TOTALS
+               PERFORM NEXT-RUN-SEQUENCE
+               IF CKPT-SKIP-COUNT > 0
+                   OPEN EXTEND FX-INVOICE-RPT-FILE
+                   IF FXK-RPT-STATUS = "35"
+                       OPEN OUTPUT FX-INVOICE-RPT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT FX-INVOICE-RPT-FILE
+               END-IF
+               PERFORM OPEN-AUDIT-LOG
+               PERFORM OPEN-EXTRACT-FILE
+               IF CKPT-SKIP-COUNT = 0
+                   PERFORM WRITE-RPT-HEADER
+               END-IF
+               PERFORM READ-INVOICE-RECORD
+               PERFORM UNTIL FXK-EOF
+                   ADD 1 TO FXK-READ-COUNT
+                   IF FXK-READ-COUNT > CKPT-SKIP-COUNT
+                       MOVE FI-VALOR-DOLAR TO VALOR-EM-DOLAR
+                       ADD VALOR-EM-DOLAR TO FXK-ACTUAL-TOTAL
+                       MULTIPLY VALOR-EM-DOLAR BY COTACAO-DOLAR GIVING
+                       VALOR-EM-REAL
+                       PERFORM WRITE-INVOICE-DETAIL
+                       PERFORM WRITE-AUDIT-LOG
+                       PERFORM WRITE-EXTRACT-RECORD
+                       DIVIDE FXK-READ-COUNT BY 5
+                           GIVING CKPT-QUOTIENT
+                           REMAINDER CKPT-REMAINDER
+                       IF CKPT-REMAINDER = 0
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+                   PERFORM READ-INVOICE-RECORD
+               END-PERFORM
+               PERFORM RECONCILE-CONTROL-TOTALS
+               PERFORM WRITE-RPT-TRAILER
+               PERFORM CLEAR-CHECKPOINT
+               CLOSE FX-INVOICE-FILE
+               CLOSE FX-INVOICE-RPT-FILE
+               PERFORM CLOSE-AUDIT-LOG
+               PERFORM CLOSE-EXTRACT-FILE
+           END-IF.
+
+       LOOKUP-RATE.
+           SET FX-NOT-FOUND TO TRUE
+           SET FX-IDX TO 1
+           SEARCH FX-RATE-ENTRY VARYING FX-IDX
+               AT END
+                   SET FX-NOT-FOUND TO TRUE
+               WHEN FXT-CURRENCY (FX-IDX) = FXK-CURRENCY-CODE
+                   MOVE FXT-RATE (FX-IDX) TO COTACAO-DOLAR
+                   SET FX-FOUND TO TRUE
+           END-SEARCH.
+
+       WRITE-RPT-HEADER.
+           MOVE "C03EX03K"     TO RPT-HDR-PROGRAM
+           MOVE FXK-RUN-DATE   TO RPT-HDR-RUN-DATE
+           MOVE FXK-SEQ-NO     TO RPT-HDR-SEQ-NO
+           WRITE FX-INVOICE-RPT-RECORD FROM RPT-HEADER-LINE.
+
+       NEXT-RUN-SEQUENCE.
+           MOVE 0 TO FXK-SEQ-NO
+           OPEN INPUT FX-INVOICE-SEQ-FILE
+           IF FXK-SEQ-STATUS = "00"
+               READ FX-INVOICE-SEQ-FILE INTO RUNSEQ-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RUNSEQ-RUN-DATE = FXK-RUN-DATE
+                           MOVE RUNSEQ-LAST-NO TO FXK-SEQ-NO
+                       END-IF
+               END-READ
+               CLOSE FX-INVOICE-SEQ-FILE
+           END-IF
+           ADD 1 TO FXK-SEQ-NO
+           MOVE "C03EX03K"    TO RUNSEQ-PROGRAM
+           MOVE FXK-RUN-DATE  TO RUNSEQ-RUN-DATE
+           MOVE FXK-SEQ-NO    TO RUNSEQ-LAST-NO
+           OPEN OUTPUT FX-INVOICE-SEQ-FILE
+           WRITE FX-INVOICE-SEQ-RECORD FROM RUNSEQ-RECORD
+           CLOSE FX-INVOICE-SEQ-FILE.
+
+       WRITE-RPT-TRAILER.
+           MOVE "C03EX03K"      TO RPT-TRL-PROGRAM
+           MOVE FXK-RUN-DATE    TO RPT-TRL-RUN-DATE
+           MOVE FXK-RPT-COUNT   TO RPT-TRL-REC-COUNT
+           WRITE FX-INVOICE-RPT-RECORD FROM RPT-TRAILER-LINE.
+
+       READ-INVOICE-RECORD.
+           READ FX-INVOICE-FILE
+               AT END SET FXK-EOF TO TRUE
+           END-READ.
+
+       WRITE-INVOICE-DETAIL.
+           MOVE VALOR-EM-DOLAR TO INV-RPT-DOLAR
+           MOVE VALOR-EM-REAL  TO INV-RPT-REAL
+           STRING "DOLAR: "    DELIMITED BY SIZE
+                  INV-RPT-DOLAR DELIMITED BY SIZE
+                  "  REAL: "   DELIMITED BY SIZE
+                  INV-RPT-REAL DELIMITED BY SIZE
+                  INTO INV-RPT-LINE
+           MOVE INV-RPT-LINE TO FX-INVOICE-RPT-RECORD
+           WRITE FX-INVOICE-RPT-RECORD
+           ADD 1 TO FXK-RPT-COUNT.
+
+       WRITE-AUDIT-LOG.
+           MOVE SPACE TO FX-AUDIT-RECORD
+           ACCEPT HORA FROM TIME
+           STRING HOJE DELIMITED BY SIZE
+                  HORA DELIMITED BY SIZE
+                  INTO FA-TIMESTAMP
+           MOVE FXK-CURRENCY-CODE TO FA-CURRENCY
+           MOVE VALOR-EM-DOLAR TO FA-VALOR-DOLAR
+           MOVE COTACAO-DOLAR  TO FA-COTACAO
+           MOVE VALOR-EM-REAL  TO FA-VALOR-REAL
+           WRITE FX-AUDIT-RECORD.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND FX-AUDIT-FILE
+           IF FX-AUDIT-STATUS = "35"
+               OPEN OUTPUT FX-AUDIT-FILE
+           END-IF.
+
+       CLOSE-AUDIT-LOG.
+           CLOSE FX-AUDIT-FILE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE SPACE TO FX-CNV-EXT-RECORD
+           ACCEPT CE-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CE-RUN-TIME FROM TIME
+           MOVE FXK-CURRENCY-CODE TO CE-CURRENCY
+           MOVE VALOR-EM-DOLAR    TO CE-VALOR-DOLAR
+           MOVE COTACAO-DOLAR     TO CE-COTACAO
+           MOVE VALOR-EM-REAL     TO CE-VALOR-REAL
+           WRITE FX-CNV-EXT-RECORD.
+
+       OPEN-EXTRACT-FILE.
+           OPEN EXTEND FX-CNV-EXT-FILE
+           IF FXK-EXT-STATUS = "35"
+               OPEN OUTPUT FX-CNV-EXT-FILE
+           END-IF.
+
+       CLOSE-EXTRACT-FILE.
+           CLOSE FX-CNV-EXT-FILE.
+
+       LOAD-DAILY-RATE.
+           MOVE 0 TO FX-RATE-COUNT
+           OPEN INPUT FX-RATE-FILE
+           IF FX-FILE-STATUS = "00"
+               PERFORM READ-FX-RATE-RECORD
+                   UNTIL FX-FILE-STATUS NOT = "00"
+                       OR FX-RATE-COUNT = 10
+               CLOSE FX-RATE-FILE
+           END-IF.
+
+       READ-FX-RATE-RECORD.
+           READ FX-RATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FX-RATE-DATE = HOJE
+                       ADD 1 TO FX-RATE-COUNT
+                       MOVE FX-RATE-CURRENCY
+                           TO FXT-CURRENCY (FX-RATE-COUNT)
+                       MOVE FX-RATE-VALUE
+                           TO FXT-RATE (FX-RATE-COUNT)
+                   END-IF
+           END-READ.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO CKPT-SKIP-COUNT
+           OPEN INPUT FX-INVOICE-CKPT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ FX-INVOICE-CKPT-FILE INTO CKPT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-RUN-DATE = FXK-RUN-DATE
+                           MOVE CKPT-LAST-REC     TO CKPT-SKIP-COUNT
+                           MOVE CKPT-AMOUNT-TOTAL TO FXK-ACTUAL-TOTAL
+                           MOVE CKPT-RPT-COUNT    TO FXK-RPT-COUNT
+                       END-IF
+               END-READ
+               CLOSE FX-INVOICE-CKPT-FILE
+           END-IF.
+
+       LOAD-CONTROL-TOTALS.
+           SET FXK-CTL-NOT-AVAILABLE TO TRUE
+           OPEN INPUT FX-INVOICE-CTL-FILE
+           IF FXK-CTL-STATUS = "00"
+               READ FX-INVOICE-CTL-FILE INTO CTL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET FXK-CTL-AVAILABLE TO TRUE
+               END-READ
+               CLOSE FX-INVOICE-CTL-FILE
+           END-IF.
+
+       RECONCILE-CONTROL-TOTALS.
+           IF FXK-CTL-AVAILABLE
+               IF FXK-READ-COUNT = CTL-EXPECTED-COUNT AND
+                  FXK-ACTUAL-TOTAL = CTL-EXPECTED-TOTAL
+                   MOVE "OK      " TO RPT-TRL-CTL-STATUS
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE "MISMATCH" TO RPT-TRL-CTL-STATUS
+                   DISPLAY "CONTROL TOTAL MISMATCH - EXPECTED COUNT "
+                       CTL-EXPECTED-COUNT " ACTUAL " FXK-READ-COUNT
+                   DISPLAY "  EXPECTED TOTAL " CTL-EXPECTED-TOTAL
+                       " ACTUAL " FXK-ACTUAL-TOTAL
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE "NONE    " TO RPT-TRL-CTL-STATUS
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE "C03EX03K"      TO CKPT-PROGRAM
+           MOVE FXK-RUN-DATE    TO CKPT-RUN-DATE
+           MOVE FXK-READ-COUNT  TO CKPT-LAST-REC
+           MOVE FXK-ACTUAL-TOTAL TO CKPT-AMOUNT-TOTAL
+           MOVE FXK-RPT-COUNT   TO CKPT-RPT-COUNT
+           OPEN OUTPUT FX-INVOICE-CKPT-FILE
+           WRITE FX-INVOICE-CKPT-RECORD FROM CKPT-RECORD
+           CLOSE FX-INVOICE-CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "C03EX03K"    TO CKPT-PROGRAM
+           MOVE FXK-RUN-DATE  TO CKPT-RUN-DATE
+           MOVE 0             TO CKPT-LAST-REC
+           MOVE 0             TO CKPT-AMOUNT-TOTAL
+           MOVE 0             TO CKPT-RPT-COUNT
+           OPEN OUTPUT FX-INVOICE-CKPT-FILE
+           WRITE FX-INVOICE-CKPT-RECORD FROM CKPT-RECORD
+           CLOSE FX-INVOICE-CKPT-FILE.
+
+       END PROGRAM C03EX03K.
