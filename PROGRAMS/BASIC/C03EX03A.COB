@@ -1,18 +1,515 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. C03EX3A.
-
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       77 CELSIUS      PIC S9(3)V99 VALUE 0.
-       77 FAHREN       PIC S9(3)V99 VALUE 0.
-       77 RESULT       PIC +ZZ9.99.
-       PROCEDURE DIVISION.
-       100-PROG.
-            DISPLAY "---------------------------"
-            DISPLAY "Entre um valor em Celsius: " WITH NO ADVANCING
-            ACCEPT CELSIUS
-            COMPUTE FAHREN = (9 * CELSIUS + 160) / 5
-            MOVE FAHREN TO RESULT
-            DISPLAY "Fahrenheit: " RESULT
-            STOP RUN.
-       END PROGRAM C03EX3A.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C03EX3A.
+      *AUTHOR. R. MOTA.
+      *DATE-WRITTEN. 12/03/2024.
+      *
+      *Converte uma leitura de temperatura de Celsius para
+      *Fahrenheit.  Modo interativo (um valor por execucao) ou
+      *modo batch lendo um arquivo de leituras de sensores.
+      *
+      *MODIFICATION HISTORY:
+      *  2026-08-09  RM  Added file-driven batch mode (TEMPIN/
+      *                  TEMPRPT) so a shift's worth of sensor
+      *                  readings can be run in one job.
+      *  2026-08-09  RM  Added operating-range check on CELSIUS with
+      *                  an exceptions file (TEMPEXC) for readings
+      *                  that are outside what a sensor can report.
+      *  2026-08-09  RM  Batch report now carries the shared daily
+      *                  header/trailer (RPTHDR copybook) so TEMPRPT
+      *                  can be traced back to a specific day's run.
+      *  2026-08-09  RM  Added a direction flag so a reading can be
+      *                  keyed in as Fahrenheit and converted back to
+      *                  Celsius, instead of only ever going Celsius
+      *                  to Fahrenheit. Applies to both interactive
+      *                  and batch modes.
+      *  2026-08-09  RM  Batch mode now checkpoints its read position
+      *                  (TEMPCKPT) every 5 records, so a run that
+      *                  abends partway through a sensor log can be
+      *                  restarted from the checkpoint instead of
+      *                  reprocessing the whole file.
+      *  2026-08-09  RM  Batch mode now reconciles its record count and
+      *                  reading total against a control total supplied
+      *                  with the extract (TEMPCTL), flagging the run
+      *                  trailer MISMATCH instead of reporting a
+      *                  truncated log as a clean run.
+      *  2026-08-09  RM  Every conversion, interactive or batch, is now
+      *                  also appended to a fixed-layout daily extract
+      *                  (TEMPEXT) so the BI feed no longer depends on
+      *                  someone re-keying figures off the screen or
+      *                  the free-form TEMPRPT report line.
+      *  2026-08-09  RM  Review fixes: a same-day restart now reopens
+      *                  TEMPRPT/TEMPEXC EXTEND instead of OUTPUT so the
+      *                  pre-checkpoint detail lines are not wiped, and
+      *                  skips rewriting the run header on resume. The
+      *                  extract file is opened once before the batch
+      *                  loop and closed once after instead of every
+      *                  record. TEMPIN/TEMPRPT/TEMPEXC now carry FILE
+      *                  STATUS and a missing TEMPIN aborts the run
+      *                  cleanly. RPT-HDR-SEQ-NO is now a persisted,
+      *                  incrementing counter (TEMPSEQ) instead of a
+      *                  hardcoded 1. On a control total MISMATCH the
+      *                  run now also sets a non-zero RETURN-CODE.
+      *  2026-08-09  RM  Review fixes: RECONCILE-CONTROL-TOTALS now
+      *                  resets RETURN-CODE to 0 on OK/NONE instead of
+      *                  only ever setting it on MISMATCH, so a clean
+      *                  run after an earlier mismatch in the same menu
+      *                  session no longer reports a stale non-zero
+      *                  exit code.
+      *  2026-08-09  RM  Review fixes: an out-of-range interactive
+      *                  reading is now also written to TEMPEXC, not
+      *                  just a batch-run rejection, so QA sees bad
+      *                  sensor data keyed in at the terminal too.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-IN-FILE  ASSIGN TO "TEMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TEMP-IN-STATUS.
+           SELECT TEMP-RPT-FILE ASSIGN TO "TEMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TEMP-RPT-STATUS.
+           SELECT TEMP-EXC-FILE ASSIGN TO "TEMPEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TEMP-EXC-STATUS.
+           SELECT TEMP-CKPT-FILE ASSIGN TO "TEMPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT TEMP-CTL-FILE ASSIGN TO "TEMPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TEMP-CTL-STATUS.
+           SELECT TEMP-EXT-FILE ASSIGN TO "TEMPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TEMP-EXT-STATUS.
+           SELECT TEMP-SEQ-FILE ASSIGN TO "TEMPSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TEMP-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEMP-IN-FILE.
+       01  TEMP-IN-RECORD.
+           05  TI-READING          PIC S9(3)V99
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  TEMP-RPT-FILE.
+       01  TEMP-RPT-RECORD         PIC X(80).
+
+       FD  TEMP-EXC-FILE.
+       01  TEMP-EXC-RECORD         PIC X(60).
+
+       FD  TEMP-CKPT-FILE.
+       01  TEMP-CKPT-RECORD        PIC X(50).
+
+       FD  TEMP-CTL-FILE.
+       01  TEMP-CTL-RECORD         PIC X(30).
+
+       FD  TEMP-EXT-FILE.
+       01  TEMP-EXT-RECORD.
+           05  TE-RUN-DATE         PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TE-RUN-TIME         PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TE-DIRECTION        PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TE-CELSIUS          PIC S9(3)V99
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TE-FAHREN           PIC S9(3)V99
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  TEMP-SEQ-FILE.
+       01  TEMP-SEQ-RECORD         PIC X(25).
+
+       LOCAL-STORAGE SECTION.
+       77  CELSIUS         PIC S9(3)V99 VALUE 0.
+       77  FAHREN          PIC S9(3)V99 VALUE 0.
+       77  RESULT          PIC +ZZ9.99.
+       77  MODE-SWITCH     PIC X(01) VALUE "1".
+           88  MODE-INTERACTIVE    VALUE "1".
+           88  MODE-BATCH          VALUE "2".
+       77  TEMP-EOF-SWITCH PIC X(01) VALUE "N".
+           88  TEMP-EOF            VALUE "Y".
+       77  TEMP-VALID-SWITCH PIC X(01) VALUE "Y".
+           88  TEMP-VALID          VALUE "Y".
+           88  TEMP-NOT-VALID      VALUE "N".
+       77  TEMP-MIN-CELSIUS PIC S9(3) VALUE -90
+                             SIGN IS LEADING SEPARATE CHARACTER.
+       77  TEMP-MAX-CELSIUS PIC S9(3) VALUE 150
+                             SIGN IS LEADING SEPARATE CHARACTER.
+       77  TEMP-MIN-FAHREN  PIC S9(3) VALUE -130
+                             SIGN IS LEADING SEPARATE CHARACTER.
+       77  TEMP-MAX-FAHREN  PIC S9(3) VALUE 302
+                             SIGN IS LEADING SEPARATE CHARACTER.
+       77  DIR-SWITCH       PIC X(01) VALUE "1".
+           88  DIR-C-TO-F          VALUE "1".
+           88  DIR-F-TO-C          VALUE "2".
+       77  RPT-LINE        PIC X(60) VALUE SPACES.
+       77  RPT-CELSIUS     PIC +ZZ9.99.
+       77  RPT-FAHREN      PIC +ZZ9.99.
+       77  EXC-LINE        PIC X(60) VALUE SPACES.
+       77  EXC-CELSIUS     PIC +ZZ9.99.
+       77  EXC-FAHREN      PIC +ZZ9.99.
+       77  TEMP-RUN-DATE   PIC X(08).
+       77  TEMP-RPT-COUNT  PIC 9(06) VALUE 0 COMP.
+       77  TEMP-READ-COUNT PIC 9(06) VALUE 0 COMP.
+       77  CKPT-FILE-STATUS PIC X(02).
+       77  CKPT-SKIP-COUNT PIC 9(06) VALUE 0 COMP.
+       77  CKPT-QUOTIENT   PIC 9(06) VALUE 0 COMP.
+       77  CKPT-REMAINDER  PIC 9(02) VALUE 0 COMP.
+       77  TEMP-CTL-STATUS PIC X(02).
+       77  TEMP-CTL-AVAIL-SWITCH PIC X(01) VALUE "N".
+           88  TEMP-CTL-AVAILABLE     VALUE "Y".
+           88  TEMP-CTL-NOT-AVAILABLE VALUE "N".
+       77  TEMP-ACTUAL-TOTAL PIC S9(09)V99 VALUE 0
+                             SIGN IS LEADING SEPARATE CHARACTER.
+       77  TEMP-EXT-STATUS   PIC X(02).
+       77  TEMP-IN-STATUS    PIC X(02).
+       77  TEMP-RPT-STATUS   PIC X(02).
+       77  TEMP-EXC-STATUS   PIC X(02).
+       77  TEMP-SEQ-STATUS   PIC X(02).
+       77  TEMP-SEQ-NO       PIC 9(04) VALUE 0 COMP.
+       77  TEMP-BATCH-OK-SWITCH PIC X(01) VALUE "Y".
+           88  TEMP-BATCH-OK         VALUE "Y".
+           88  TEMP-BATCH-ABORT      VALUE "N".
+
+           COPY "RPTHDR.CPY".
+           COPY "CKPTREC.CPY".
+           COPY "CTLTOTAL.CPY".
+           COPY "RUNSEQ.CPY".
+
+       PROCEDURE DIVISION.
+       100-PROG.
+           DISPLAY "---------------------------"
+           DISPLAY "1 - Celsius para Fahrenheit"
+           DISPLAY "2 - Fahrenheit para Celsius"
+           DISPLAY "Direcao da conversao: " WITH NO ADVANCING
+           ACCEPT DIR-SWITCH
+
+           DISPLAY "1 - Conversao interativa"
+           DISPLAY "2 - Conversao em lote (arquivo TEMPIN)"
+           DISPLAY "Escolha o modo: " WITH NO ADVANCING
+           ACCEPT MODE-SWITCH
+
+           IF MODE-BATCH
+               PERFORM 400-BATCH-MODE
+           ELSE
+               PERFORM 300-INTERACTIVE-MODE
+           END-IF
+
+           GOBACK.
+
+       300-INTERACTIVE-MODE.
+           SET TEMP-NOT-VALID TO TRUE
+           PERFORM UNTIL TEMP-VALID
+               IF DIR-C-TO-F
+                   DISPLAY "Entre um valor em Celsius: "
+                       WITH NO ADVANCING
+                   ACCEPT CELSIUS
+               ELSE
+                   DISPLAY "Entre um valor em Fahrenheit: "
+                       WITH NO ADVANCING
+                   ACCEPT FAHREN
+               END-IF
+               PERFORM 430-VALIDATE-READING
+               IF TEMP-NOT-VALID
+                   IF DIR-C-TO-F
+                       DISPLAY "Valor fora da faixa permitida ("
+                           TEMP-MIN-CELSIUS " a " TEMP-MAX-CELSIUS
+                           " C) - digite novamente."
+                   ELSE
+                       DISPLAY "Valor fora da faixa permitida ("
+                           TEMP-MIN-FAHREN " a " TEMP-MAX-FAHREN
+                           " F) - digite novamente."
+                   END-IF
+                   PERFORM 493-OPEN-EXC-FILE
+                   PERFORM 460-BATCH-WRITE-EXCEPTION
+                   PERFORM 494-CLOSE-EXC-FILE
+               END-IF
+           END-PERFORM
+           PERFORM 440-BATCH-CONVERT
+           IF DIR-C-TO-F
+               MOVE FAHREN TO RESULT
+               DISPLAY "Fahrenheit: " RESULT
+           ELSE
+               MOVE CELSIUS TO RESULT
+               DISPLAY "Celsius: " RESULT
+           END-IF
+           PERFORM 491-OPEN-EXTRACT-FILE
+           PERFORM 490-WRITE-EXTRACT-RECORD
+           PERFORM 492-CLOSE-EXTRACT-FILE.
+
+       400-BATCH-MODE.
+           PERFORM 410-BATCH-OPEN
+           IF TEMP-BATCH-ABORT
+               DISPLAY "TEMPIN COULD NOT BE OPENED - STATUS "
+                   TEMP-IN-STATUS "; BATCH RUN ABORTED"
+           ELSE
+               PERFORM 412-LOAD-CHECKPOINT
+               PERFORM 413-LOAD-CONTROL-TOTALS
+               PERFORM 414-NEXT-RUN-SEQUENCE
+               PERFORM 416-BATCH-OPEN-OUTPUT-FILES
+               PERFORM 491-OPEN-EXTRACT-FILE
+               IF CKPT-SKIP-COUNT = 0
+                   PERFORM 415-WRITE-RPT-HEADER
+               END-IF
+               PERFORM 420-BATCH-READ
+               PERFORM UNTIL TEMP-EOF
+                   ADD 1 TO TEMP-READ-COUNT
+                   IF TEMP-READ-COUNT > CKPT-SKIP-COUNT
+                       IF DIR-C-TO-F
+                           MOVE TI-READING TO CELSIUS
+                           ADD TI-READING TO TEMP-ACTUAL-TOTAL
+                       ELSE
+                           MOVE TI-READING TO FAHREN
+                           ADD TI-READING TO TEMP-ACTUAL-TOTAL
+                       END-IF
+                       PERFORM 430-VALIDATE-READING
+                       IF TEMP-VALID
+                           PERFORM 440-BATCH-CONVERT
+                           PERFORM 450-BATCH-WRITE-DETAIL
+                           PERFORM 490-WRITE-EXTRACT-RECORD
+                       ELSE
+                           PERFORM 460-BATCH-WRITE-EXCEPTION
+                       END-IF
+                       DIVIDE TEMP-READ-COUNT BY 5
+                           GIVING CKPT-QUOTIENT
+                           REMAINDER CKPT-REMAINDER
+                       IF CKPT-REMAINDER = 0
+                           PERFORM 480-SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+                   PERFORM 420-BATCH-READ
+               END-PERFORM
+               PERFORM 467-RECONCILE-CONTROL-TOTALS
+               PERFORM 465-WRITE-RPT-TRAILER
+               PERFORM 485-CLEAR-CHECKPOINT
+               PERFORM 492-CLOSE-EXTRACT-FILE
+               PERFORM 470-BATCH-CLOSE
+           END-IF.
+
+       410-BATCH-OPEN.
+           SET TEMP-BATCH-OK TO TRUE
+           ACCEPT TEMP-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO TEMP-RPT-COUNT
+           MOVE 0 TO TEMP-READ-COUNT
+           OPEN INPUT TEMP-IN-FILE
+           IF TEMP-IN-STATUS NOT = "00"
+               SET TEMP-BATCH-ABORT TO TRUE
+           END-IF.
+
+       416-BATCH-OPEN-OUTPUT-FILES.
+           IF CKPT-SKIP-COUNT > 0
+               OPEN EXTEND TEMP-RPT-FILE
+               IF TEMP-RPT-STATUS = "35"
+                   OPEN OUTPUT TEMP-RPT-FILE
+               END-IF
+               OPEN EXTEND TEMP-EXC-FILE
+               IF TEMP-EXC-STATUS = "35"
+                   OPEN OUTPUT TEMP-EXC-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT TEMP-RPT-FILE
+               OPEN OUTPUT TEMP-EXC-FILE
+           END-IF.
+
+       412-LOAD-CHECKPOINT.
+           MOVE 0 TO CKPT-SKIP-COUNT
+           OPEN INPUT TEMP-CKPT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ TEMP-CKPT-FILE INTO CKPT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-RUN-DATE = TEMP-RUN-DATE
+                           MOVE CKPT-LAST-REC     TO CKPT-SKIP-COUNT
+                           MOVE CKPT-AMOUNT-TOTAL TO TEMP-ACTUAL-TOTAL
+                           MOVE CKPT-RPT-COUNT    TO TEMP-RPT-COUNT
+                       END-IF
+               END-READ
+               CLOSE TEMP-CKPT-FILE
+           END-IF.
+
+       413-LOAD-CONTROL-TOTALS.
+           SET TEMP-CTL-NOT-AVAILABLE TO TRUE
+           OPEN INPUT TEMP-CTL-FILE
+           IF TEMP-CTL-STATUS = "00"
+               READ TEMP-CTL-FILE INTO CTL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET TEMP-CTL-AVAILABLE TO TRUE
+               END-READ
+               CLOSE TEMP-CTL-FILE
+           END-IF.
+
+       414-NEXT-RUN-SEQUENCE.
+           MOVE 0 TO TEMP-SEQ-NO
+           OPEN INPUT TEMP-SEQ-FILE
+           IF TEMP-SEQ-STATUS = "00"
+               READ TEMP-SEQ-FILE INTO RUNSEQ-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RUNSEQ-RUN-DATE = TEMP-RUN-DATE
+                           MOVE RUNSEQ-LAST-NO TO TEMP-SEQ-NO
+                       END-IF
+               END-READ
+               CLOSE TEMP-SEQ-FILE
+           END-IF
+           ADD 1 TO TEMP-SEQ-NO
+           MOVE "C03EX3A"     TO RUNSEQ-PROGRAM
+           MOVE TEMP-RUN-DATE TO RUNSEQ-RUN-DATE
+           MOVE TEMP-SEQ-NO   TO RUNSEQ-LAST-NO
+           OPEN OUTPUT TEMP-SEQ-FILE
+           WRITE TEMP-SEQ-RECORD FROM RUNSEQ-RECORD
+           CLOSE TEMP-SEQ-FILE.
+
+       415-WRITE-RPT-HEADER.
+           MOVE "C03EX3A"      TO RPT-HDR-PROGRAM
+           MOVE TEMP-RUN-DATE  TO RPT-HDR-RUN-DATE
+           MOVE TEMP-SEQ-NO    TO RPT-HDR-SEQ-NO
+           WRITE TEMP-RPT-RECORD FROM RPT-HEADER-LINE.
+
+       420-BATCH-READ.
+           READ TEMP-IN-FILE
+               AT END SET TEMP-EOF TO TRUE
+           END-READ.
+
+       430-VALIDATE-READING.
+           IF DIR-C-TO-F
+               IF CELSIUS < TEMP-MIN-CELSIUS OR
+                  CELSIUS > TEMP-MAX-CELSIUS
+                   SET TEMP-NOT-VALID TO TRUE
+               ELSE
+                   SET TEMP-VALID TO TRUE
+               END-IF
+           ELSE
+               IF FAHREN < TEMP-MIN-FAHREN OR
+                  FAHREN > TEMP-MAX-FAHREN
+                   SET TEMP-NOT-VALID TO TRUE
+               ELSE
+                   SET TEMP-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       440-BATCH-CONVERT.
+           IF DIR-C-TO-F
+               COMPUTE FAHREN = (9 * CELSIUS + 160) / 5
+           ELSE
+               COMPUTE CELSIUS = (FAHREN - 32) * 5 / 9
+           END-IF.
+
+       450-BATCH-WRITE-DETAIL.
+           MOVE CELSIUS TO RPT-CELSIUS
+           MOVE FAHREN  TO RPT-FAHREN
+           STRING "CELSIUS: "   DELIMITED BY SIZE
+                  RPT-CELSIUS   DELIMITED BY SIZE
+                  "  FAHRENHEIT: " DELIMITED BY SIZE
+                  RPT-FAHREN    DELIMITED BY SIZE
+                  INTO RPT-LINE
+           MOVE RPT-LINE TO TEMP-RPT-RECORD
+           WRITE TEMP-RPT-RECORD
+           ADD 1 TO TEMP-RPT-COUNT.
+
+       460-BATCH-WRITE-EXCEPTION.
+           IF DIR-C-TO-F
+               MOVE CELSIUS TO EXC-CELSIUS
+               STRING "REJECTED CELSIUS: " DELIMITED BY SIZE
+                      EXC-CELSIUS          DELIMITED BY SIZE
+                      "  OUT OF RANGE "    DELIMITED BY SIZE
+                      TEMP-MIN-CELSIUS     DELIMITED BY SIZE
+                      " TO "               DELIMITED BY SIZE
+                      TEMP-MAX-CELSIUS     DELIMITED BY SIZE
+                      INTO EXC-LINE
+           ELSE
+               MOVE FAHREN TO EXC-FAHREN
+               STRING "REJECTED FAHRENHEIT: " DELIMITED BY SIZE
+                      EXC-FAHREN              DELIMITED BY SIZE
+                      "  OUT OF RANGE "       DELIMITED BY SIZE
+                      TEMP-MIN-FAHREN         DELIMITED BY SIZE
+                      " TO "                  DELIMITED BY SIZE
+                      TEMP-MAX-FAHREN         DELIMITED BY SIZE
+                      INTO EXC-LINE
+           END-IF
+           MOVE EXC-LINE TO TEMP-EXC-RECORD
+           WRITE TEMP-EXC-RECORD.
+
+       467-RECONCILE-CONTROL-TOTALS.
+           IF TEMP-CTL-AVAILABLE
+               IF TEMP-READ-COUNT = CTL-EXPECTED-COUNT AND
+                  TEMP-ACTUAL-TOTAL = CTL-EXPECTED-TOTAL
+                   MOVE "OK      " TO RPT-TRL-CTL-STATUS
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE "MISMATCH" TO RPT-TRL-CTL-STATUS
+                   DISPLAY "CONTROL TOTAL MISMATCH - EXPECTED COUNT "
+                       CTL-EXPECTED-COUNT " ACTUAL " TEMP-READ-COUNT
+                   DISPLAY "  EXPECTED TOTAL " CTL-EXPECTED-TOTAL
+                       " ACTUAL " TEMP-ACTUAL-TOTAL
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE "NONE    " TO RPT-TRL-CTL-STATUS
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       465-WRITE-RPT-TRAILER.
+           MOVE "C03EX3A"      TO RPT-TRL-PROGRAM
+           MOVE TEMP-RUN-DATE  TO RPT-TRL-RUN-DATE
+           MOVE TEMP-RPT-COUNT TO RPT-TRL-REC-COUNT
+           WRITE TEMP-RPT-RECORD FROM RPT-TRAILER-LINE.
+
+       470-BATCH-CLOSE.
+           CLOSE TEMP-IN-FILE
+           CLOSE TEMP-RPT-FILE
+           CLOSE TEMP-EXC-FILE.
+
+       480-SAVE-CHECKPOINT.
+           MOVE "C03EX3A"         TO CKPT-PROGRAM
+           MOVE TEMP-RUN-DATE     TO CKPT-RUN-DATE
+           MOVE TEMP-READ-COUNT   TO CKPT-LAST-REC
+           MOVE TEMP-ACTUAL-TOTAL TO CKPT-AMOUNT-TOTAL
+           MOVE TEMP-RPT-COUNT    TO CKPT-RPT-COUNT
+           OPEN OUTPUT TEMP-CKPT-FILE
+           WRITE TEMP-CKPT-RECORD FROM CKPT-RECORD
+           CLOSE TEMP-CKPT-FILE.
+
+       485-CLEAR-CHECKPOINT.
+           MOVE "C03EX3A"       TO CKPT-PROGRAM
+           MOVE TEMP-RUN-DATE   TO CKPT-RUN-DATE
+           MOVE 0               TO CKPT-LAST-REC
+           MOVE 0               TO CKPT-AMOUNT-TOTAL
+           MOVE 0               TO CKPT-RPT-COUNT
+           OPEN OUTPUT TEMP-CKPT-FILE
+           WRITE TEMP-CKPT-RECORD FROM CKPT-RECORD
+           CLOSE TEMP-CKPT-FILE.
+
+       490-WRITE-EXTRACT-RECORD.
+           MOVE SPACE TO TEMP-EXT-RECORD
+           ACCEPT TE-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT TE-RUN-TIME FROM TIME
+           MOVE DIR-SWITCH TO TE-DIRECTION
+           MOVE CELSIUS    TO TE-CELSIUS
+           MOVE FAHREN     TO TE-FAHREN
+           WRITE TEMP-EXT-RECORD.
+
+       491-OPEN-EXTRACT-FILE.
+           OPEN EXTEND TEMP-EXT-FILE
+           IF TEMP-EXT-STATUS = "35"
+               OPEN OUTPUT TEMP-EXT-FILE
+           END-IF.
+
+       492-CLOSE-EXTRACT-FILE.
+           CLOSE TEMP-EXT-FILE.
+
+       493-OPEN-EXC-FILE.
+           OPEN EXTEND TEMP-EXC-FILE
+           IF TEMP-EXC-STATUS = "35"
+               OPEN OUTPUT TEMP-EXC-FILE
+           END-IF.
+
+       494-CLOSE-EXC-FILE.
+           CLOSE TEMP-EXC-FILE.
+
+       END PROGRAM C03EX3A.
