@@ -1,28 +1,507 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. C03EX03Q.
-
-      *CALCULA A ÁREA UM CIRCUNFERÊNCIA DADO O RAIO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-      * MUDA O SINAL DECIMAL DE PONTO PARA VÍRGULA.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 AREA-A           PIC 9(6)V99.
-       77 RAIO-R           PIC 9(6)V99.
-       77 RESULTADO-AREA   PIC ZZZ.ZZ9,99.
-       78 PI               VALUE 3,14159265.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Entre o RAIO da circunferencia: " WITH NO ADVANCING
-            ACCEPT RAIO-R
-
-            COMPUTE AREA-A = PI * RAIO-R ** 2
-            MOVE AREA-A TO RESULTADO-AREA
-
-            DISPLAY "Area da circunferencia: " RESULTADO-AREA
-            STOP RUN.
-       END PROGRAM C03EX03Q.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C03EX03Q.
+
+      *CALCULA A ÁREA UM CIRCUNFERÊNCIA DADO O RAIO.
+      *
+      *MODIFICATION HISTORY:
+      *  2026-08-09  RM  Added a batch mode that reads a materials
+      *                  extract (QAREAIN) of radius values and
+      *                  produces an area report (QAREARPT) in one
+      *                  pass, instead of one ACCEPT per part.
+      *  2026-08-09  RM  Reject non-positive RAIO-R before the area
+      *                  COMPUTE and log it to an exceptions file
+      *                  (QAREAEXC) instead of letting it through as
+      *                  a silent zero area.
+      *  2026-08-09  RM  Batch report now carries the shared daily
+      *                  header/trailer (RPTHDR copybook) so QAREARPT
+      *                  can be traced back to a specific day's run.
+      *  2026-08-09  RM  Added a shape code so a ring (annulus) can be
+      *                  sized from an inner and outer radius, instead
+      *                  of only ever computing a full circle's area.
+      *  2026-08-09  RM  Batch mode now checkpoints its read position
+      *                  (QAREACKP) every 5 records, so a run that
+      *                  abends partway through a materials extract can
+      *                  be restarted from the checkpoint instead of
+      *                  reprocessing the whole file.
+      *  2026-08-09  RM  Batch mode now reconciles its record count and
+      *                  RAIO-R total against a control total supplied
+      *                  with the extract (QAREACTL), flagging the run
+      *                  trailer MISMATCH instead of reporting a
+      *                  truncated extract as a clean run.
+      *  2026-08-09  RM  Every calculation, interactive or batch, is now
+      *                  also appended to a fixed-layout daily extract
+      *                  (QAREAEXT) so the BI feed no longer depends on
+      *                  someone re-keying figures off the screen.
+      *  2026-08-09  RM  Review fixes: a same-day restart now reopens
+      *                  QAREARPT/QAREAEXC EXTEND instead of OUTPUT so
+      *                  the pre-checkpoint detail lines are not wiped,
+      *                  and skips rewriting the run header on resume.
+      *                  Batch-mode working fields moved from
+      *                  WORKING-STORAGE to LOCAL-STORAGE so Q-ACTUAL-
+      *                  TOTAL no longer carries over between repeated
+      *                  calls from the menu driver in one session. The
+      *                  extract file is opened once before the batch
+      *                  loop and closed once after instead of every
+      *                  record. QAREAIN/QAREARPT/QAREAEXC now carry
+      *                  FILE STATUS and a missing QAREAIN aborts the
+      *                  run cleanly. RPT-HDR-SEQ-NO is now a persisted,
+      *                  incrementing counter (QAREASEQ) instead of a
+      *                  hardcoded 1. On a control total MISMATCH the
+      *                  run now also sets a non-zero RETURN-CODE.
+      *  2026-08-09  RM  Review fixes: RECONCILE-CONTROL-TOTALS now
+      *                  resets RETURN-CODE to 0 on OK/NONE instead of
+      *                  only ever setting it on MISMATCH, so a clean
+      *                  run after an earlier mismatch in the same menu
+      *                  session no longer reports a stale non-zero
+      *                  exit code.
+      *  2026-08-09  RM  Review fixes: an invalid interactive RAIO is
+      *                  now also written to QAREAEXC, not just a
+      *                  batch-run rejection. Widened EXC-LINE and
+      *                  AREA-EXC-RECORD (PIC X(80) to X(100)) so the
+      *                  ring-rejection message no longer gets cut off
+      *                  by STRING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      * MUDA O SINAL DECIMAL DE PONTO PARA VÍRGULA.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AREA-IN-FILE  ASSIGN TO "QAREAIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Q-IN-STATUS.
+           SELECT AREA-RPT-FILE ASSIGN TO "QAREARPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Q-RPT-STATUS.
+           SELECT AREA-EXC-FILE ASSIGN TO "QAREAEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Q-EXC-STATUS.
+           SELECT AREA-CKPT-FILE ASSIGN TO "QAREACKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT AREA-CTL-FILE ASSIGN TO "QAREACTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Q-CTL-STATUS.
+           SELECT AREA-EXT-FILE ASSIGN TO "QAREAEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Q-EXT-STATUS.
+           SELECT AREA-SEQ-FILE ASSIGN TO "QAREASEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Q-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AREA-IN-FILE.
+       01  AREA-IN-RECORD.
+           05  AI-SHAPE            PIC X(01).
+           05  AI-RAIO-R           PIC 9(6)V99.
+           05  AI-RAIO-INTERNO     PIC 9(6)V99.
+
+       FD  AREA-RPT-FILE.
+       01  AREA-RPT-RECORD         PIC X(80).
+
+       FD  AREA-EXC-FILE.
+       01  AREA-EXC-RECORD         PIC X(100).
+
+       FD  AREA-CKPT-FILE.
+       01  AREA-CKPT-RECORD        PIC X(50).
+
+       FD  AREA-CTL-FILE.
+       01  AREA-CTL-RECORD         PIC X(30).
+
+       FD  AREA-EXT-FILE.
+       01  AREA-EXT-RECORD.
+           05  QE-RUN-DATE         PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  QE-RUN-TIME         PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  QE-SHAPE            PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  QE-RAIO-R           PIC 9(6)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  QE-RAIO-INTERNO     PIC 9(6)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  QE-AREA             PIC 9(6)V99.
+
+       FD  AREA-SEQ-FILE.
+       01  AREA-SEQ-RECORD         PIC X(25).
+
+       LOCAL-STORAGE SECTION.
+       77 AREA-A           PIC 9(6)V99.
+       77 RAIO-R           PIC 9(6)V99.
+       77 RAIO-INTERNO     PIC 9(6)V99.
+       77 RESULTADO-AREA   PIC ZZZ.ZZ9,99.
+       78 PI               VALUE 3,14159265.
+       77 Q-MODE-SWITCH    PIC X(01) VALUE "1".
+           88  Q-MODE-INTERACTIVE  VALUE "1".
+           88  Q-MODE-BATCH        VALUE "2".
+       77 Q-SHAPE-SWITCH   PIC X(01) VALUE "1".
+           88  Q-SHAPE-CIRCLE      VALUE "1".
+           88  Q-SHAPE-RING        VALUE "2".
+       77 Q-EOF-SWITCH     PIC X(01) VALUE "N".
+           88  Q-EOF               VALUE "Y".
+       77 Q-VALID-SWITCH   PIC X(01) VALUE "Y".
+           88  Q-VALID             VALUE "Y".
+           88  Q-NOT-VALID         VALUE "N".
+       77 RPT-LINE         PIC X(80) VALUE SPACES.
+       77 RPT-RAIO         PIC ZZZ.ZZ9,99.
+       77 RPT-INTERNO      PIC ZZZ.ZZ9,99.
+       77 RPT-AREA         PIC ZZZ.ZZ9,99.
+       77 EXC-LINE         PIC X(100) VALUE SPACES.
+       77 EXC-RAIO         PIC ZZZ.ZZ9,99.
+       77 EXC-INTERNO      PIC ZZZ.ZZ9,99.
+       77 Q-RUN-DATE       PIC X(08).
+       77 Q-RPT-COUNT      PIC 9(06) VALUE 0 COMP.
+       77 Q-READ-COUNT     PIC 9(06) VALUE 0 COMP.
+       77 CKPT-FILE-STATUS PIC X(02).
+       77 CKPT-SKIP-COUNT  PIC 9(06) VALUE 0 COMP.
+       77 CKPT-QUOTIENT    PIC 9(06) VALUE 0 COMP.
+       77 CKPT-REMAINDER   PIC 9(02) VALUE 0 COMP.
+       77 Q-CTL-STATUS     PIC X(02).
+       77 Q-CTL-AVAIL-SWITCH PIC X(01) VALUE "N".
+           88  Q-CTL-AVAILABLE     VALUE "Y".
+           88  Q-CTL-NOT-AVAILABLE VALUE "N".
+       77 Q-ACTUAL-TOTAL   PIC S9(09)V99 VALUE 0
+                           SIGN IS LEADING SEPARATE CHARACTER.
+       77 Q-EXT-STATUS     PIC X(02).
+       77 Q-IN-STATUS      PIC X(02).
+       77 Q-RPT-STATUS     PIC X(02).
+       77 Q-EXC-STATUS     PIC X(02).
+       77 Q-SEQ-STATUS     PIC X(02).
+       77 Q-SEQ-NO         PIC 9(04) VALUE 0 COMP.
+       77 Q-BATCH-OK-SWITCH PIC X(01) VALUE "Y".
+           88  Q-BATCH-OK          VALUE "Y".
+           88  Q-BATCH-ABORT       VALUE "N".
+
+           COPY "RPTHDR.CPY".
+           COPY "CKPTREC.CPY".
+           COPY "CTLTOTAL.CPY".
+           COPY "RUNSEQ.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "---------------------------"
+           DISPLAY "1 - Calculo interativo"
+           DISPLAY "2 - Calculo em lote (extrato QAREAIN)"
+           DISPLAY "Escolha o modo: " WITH NO ADVANCING
+           ACCEPT Q-MODE-SWITCH
+
+           IF Q-MODE-BATCH
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF
+
+           GOBACK.
+
+       INTERACTIVE-MODE.
+           DISPLAY "1 - Circulo"
+           DISPLAY "2 - Anel (circulo vazado)"
+           DISPLAY "Escolha a forma: " WITH NO ADVANCING
+           ACCEPT Q-SHAPE-SWITCH
+
+           SET Q-NOT-VALID TO TRUE
+           PERFORM UNTIL Q-VALID
+               IF Q-SHAPE-CIRCLE
+                   DISPLAY "Entre o RAIO da circunferencia: "
+                       WITH NO ADVANCING
+                   ACCEPT RAIO-R
+                   MOVE 0 TO RAIO-INTERNO
+               ELSE
+                   DISPLAY "Entre o RAIO interno do anel: "
+                       WITH NO ADVANCING
+                   ACCEPT RAIO-INTERNO
+                   DISPLAY "Entre o RAIO externo do anel: "
+                       WITH NO ADVANCING
+                   ACCEPT RAIO-R
+               END-IF
+               PERFORM VALIDATE-RAIO
+               IF Q-NOT-VALID
+                   DISPLAY "RAIO invalido para a forma escolhida."
+                   PERFORM OPEN-EXC-FILE
+                   PERFORM WRITE-AREA-EXCEPTION
+                   PERFORM CLOSE-EXC-FILE
+               END-IF
+           END-PERFORM
+
+           PERFORM COMPUTE-AREA
+
+           DISPLAY "Area: " RESULTADO-AREA
+           PERFORM OPEN-EXTRACT-FILE
+           PERFORM WRITE-EXTRACT-RECORD
+           PERFORM CLOSE-EXTRACT-FILE.
+
+       BATCH-MODE.
+           SET Q-BATCH-OK TO TRUE
+           ACCEPT Q-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO Q-RPT-COUNT
+           MOVE 0 TO Q-READ-COUNT
+           MOVE 0 TO Q-ACTUAL-TOTAL
+           OPEN INPUT AREA-IN-FILE
+           IF Q-IN-STATUS NOT = "00"
+               SET Q-BATCH-ABORT TO TRUE
+           END-IF
+
+           IF Q-BATCH-ABORT
+               DISPLAY "QAREAIN COULD NOT BE OPENED - STATUS "
+                   Q-IN-STATUS "; BATCH RUN ABORTED"
+           ELSE
+               PERFORM LOAD-CHECKPOINT
+               PERFORM LOAD-CONTROL-TOTALS
+               PERFORM NEXT-RUN-SEQUENCE
+               IF CKPT-SKIP-COUNT > 0
+                   OPEN EXTEND AREA-RPT-FILE
+                   IF Q-RPT-STATUS = "35"
+                       OPEN OUTPUT AREA-RPT-FILE
+                   END-IF
+                   OPEN EXTEND AREA-EXC-FILE
+                   IF Q-EXC-STATUS = "35"
+                       OPEN OUTPUT AREA-EXC-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT AREA-RPT-FILE
+                   OPEN OUTPUT AREA-EXC-FILE
+               END-IF
+               PERFORM OPEN-EXTRACT-FILE
+               IF CKPT-SKIP-COUNT = 0
+                   PERFORM WRITE-RPT-HEADER
+               END-IF
+               PERFORM READ-AREA-RECORD
+               PERFORM UNTIL Q-EOF
+                   ADD 1 TO Q-READ-COUNT
+                   IF Q-READ-COUNT > CKPT-SKIP-COUNT
+                       MOVE AI-SHAPE       TO Q-SHAPE-SWITCH
+                       MOVE AI-RAIO-R      TO RAIO-R
+                       MOVE AI-RAIO-INTERNO TO RAIO-INTERNO
+                       ADD RAIO-R TO Q-ACTUAL-TOTAL
+                       PERFORM VALIDATE-RAIO
+                       IF Q-VALID
+                           PERFORM COMPUTE-AREA
+                           PERFORM WRITE-AREA-DETAIL
+                           PERFORM WRITE-EXTRACT-RECORD
+                       ELSE
+                           PERFORM WRITE-AREA-EXCEPTION
+                       END-IF
+                       DIVIDE Q-READ-COUNT BY 5
+                           GIVING CKPT-QUOTIENT
+                           REMAINDER CKPT-REMAINDER
+                       IF CKPT-REMAINDER = 0
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+                   PERFORM READ-AREA-RECORD
+               END-PERFORM
+               PERFORM RECONCILE-CONTROL-TOTALS
+               PERFORM WRITE-RPT-TRAILER
+               PERFORM CLEAR-CHECKPOINT
+               PERFORM CLOSE-EXTRACT-FILE
+               CLOSE AREA-IN-FILE
+               CLOSE AREA-RPT-FILE
+               CLOSE AREA-EXC-FILE
+           END-IF.
+
+       COMPUTE-AREA.
+           IF Q-SHAPE-CIRCLE
+               COMPUTE AREA-A = PI * RAIO-R ** 2
+           ELSE
+               COMPUTE AREA-A = PI * (RAIO-R ** 2 - RAIO-INTERNO ** 2)
+           END-IF
+           MOVE AREA-A TO RESULTADO-AREA.
+
+       WRITE-RPT-HEADER.
+           MOVE "C03EX03Q"    TO RPT-HDR-PROGRAM
+           MOVE Q-RUN-DATE    TO RPT-HDR-RUN-DATE
+           MOVE Q-SEQ-NO      TO RPT-HDR-SEQ-NO
+           WRITE AREA-RPT-RECORD FROM RPT-HEADER-LINE.
+
+       NEXT-RUN-SEQUENCE.
+           MOVE 0 TO Q-SEQ-NO
+           OPEN INPUT AREA-SEQ-FILE
+           IF Q-SEQ-STATUS = "00"
+               READ AREA-SEQ-FILE INTO RUNSEQ-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RUNSEQ-RUN-DATE = Q-RUN-DATE
+                           MOVE RUNSEQ-LAST-NO TO Q-SEQ-NO
+                       END-IF
+               END-READ
+               CLOSE AREA-SEQ-FILE
+           END-IF
+           ADD 1 TO Q-SEQ-NO
+           MOVE "C03EX03Q"   TO RUNSEQ-PROGRAM
+           MOVE Q-RUN-DATE   TO RUNSEQ-RUN-DATE
+           MOVE Q-SEQ-NO     TO RUNSEQ-LAST-NO
+           OPEN OUTPUT AREA-SEQ-FILE
+           WRITE AREA-SEQ-RECORD FROM RUNSEQ-RECORD
+           CLOSE AREA-SEQ-FILE.
+
+       WRITE-RPT-TRAILER.
+           MOVE "C03EX03Q"    TO RPT-TRL-PROGRAM
+           MOVE Q-RUN-DATE    TO RPT-TRL-RUN-DATE
+           MOVE Q-RPT-COUNT   TO RPT-TRL-REC-COUNT
+           WRITE AREA-RPT-RECORD FROM RPT-TRAILER-LINE.
+
+       READ-AREA-RECORD.
+           READ AREA-IN-FILE
+               AT END SET Q-EOF TO TRUE
+           END-READ.
+
+       VALIDATE-RAIO.
+           IF Q-SHAPE-CIRCLE
+               IF RAIO-R > 0
+                   SET Q-VALID TO TRUE
+               ELSE
+                   SET Q-NOT-VALID TO TRUE
+               END-IF
+           ELSE
+               IF RAIO-INTERNO > 0 AND RAIO-R > RAIO-INTERNO
+                   SET Q-VALID TO TRUE
+               ELSE
+                   SET Q-NOT-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-AREA-DETAIL.
+           MOVE RAIO-R         TO RPT-RAIO
+           MOVE RAIO-INTERNO   TO RPT-INTERNO
+           MOVE RESULTADO-AREA TO RPT-AREA
+           IF Q-SHAPE-CIRCLE
+               STRING "CIRCULO  RAIO: " DELIMITED BY SIZE
+                      RPT-RAIO          DELIMITED BY SIZE
+                      "  AREA: "        DELIMITED BY SIZE
+                      RPT-AREA          DELIMITED BY SIZE
+                      INTO RPT-LINE
+           ELSE
+               STRING "ANEL  RAIO INTERNO: " DELIMITED BY SIZE
+                      RPT-INTERNO            DELIMITED BY SIZE
+                      "  RAIO EXTERNO: "     DELIMITED BY SIZE
+                      RPT-RAIO               DELIMITED BY SIZE
+                      "  AREA: "             DELIMITED BY SIZE
+                      RPT-AREA               DELIMITED BY SIZE
+                      INTO RPT-LINE
+           END-IF
+           MOVE RPT-LINE TO AREA-RPT-RECORD
+           WRITE AREA-RPT-RECORD
+           ADD 1 TO Q-RPT-COUNT.
+
+       WRITE-AREA-EXCEPTION.
+           MOVE RAIO-R       TO EXC-RAIO
+           MOVE RAIO-INTERNO TO EXC-INTERNO
+           IF Q-SHAPE-CIRCLE
+               STRING "REJECTED RAIO: " DELIMITED BY SIZE
+                      EXC-RAIO          DELIMITED BY SIZE
+                      "  MUST BE > 0"   DELIMITED BY SIZE
+                      INTO EXC-LINE
+           ELSE
+               STRING "REJECTED RING - INTERNO: " DELIMITED BY SIZE
+                      EXC-INTERNO                 DELIMITED BY SIZE
+                      "  EXTERNO: "               DELIMITED BY SIZE
+                      EXC-RAIO                    DELIMITED BY SIZE
+                      "  INTERNO MUST BE > 0 AND < EXTERNO"
+                          DELIMITED BY SIZE
+                      INTO EXC-LINE
+           END-IF
+           MOVE EXC-LINE TO AREA-EXC-RECORD
+           WRITE AREA-EXC-RECORD.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE SPACE TO AREA-EXT-RECORD
+           ACCEPT QE-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT QE-RUN-TIME FROM TIME
+           MOVE Q-SHAPE-SWITCH TO QE-SHAPE
+           MOVE RAIO-R         TO QE-RAIO-R
+           MOVE RAIO-INTERNO   TO QE-RAIO-INTERNO
+           MOVE AREA-A         TO QE-AREA
+           WRITE AREA-EXT-RECORD.
+
+       OPEN-EXTRACT-FILE.
+           OPEN EXTEND AREA-EXT-FILE
+           IF Q-EXT-STATUS = "35"
+               OPEN OUTPUT AREA-EXT-FILE
+           END-IF.
+
+       CLOSE-EXTRACT-FILE.
+           CLOSE AREA-EXT-FILE.
+
+       OPEN-EXC-FILE.
+           OPEN EXTEND AREA-EXC-FILE
+           IF Q-EXC-STATUS = "35"
+               OPEN OUTPUT AREA-EXC-FILE
+           END-IF.
+
+       CLOSE-EXC-FILE.
+           CLOSE AREA-EXC-FILE.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO CKPT-SKIP-COUNT
+           OPEN INPUT AREA-CKPT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ AREA-CKPT-FILE INTO CKPT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-RUN-DATE = Q-RUN-DATE
+                           MOVE CKPT-LAST-REC     TO CKPT-SKIP-COUNT
+                           MOVE CKPT-AMOUNT-TOTAL TO Q-ACTUAL-TOTAL
+                           MOVE CKPT-RPT-COUNT    TO Q-RPT-COUNT
+                       END-IF
+               END-READ
+               CLOSE AREA-CKPT-FILE
+           END-IF.
+
+       LOAD-CONTROL-TOTALS.
+           SET Q-CTL-NOT-AVAILABLE TO TRUE
+           OPEN INPUT AREA-CTL-FILE
+           IF Q-CTL-STATUS = "00"
+               READ AREA-CTL-FILE INTO CTL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET Q-CTL-AVAILABLE TO TRUE
+               END-READ
+               CLOSE AREA-CTL-FILE
+           END-IF.
+
+       RECONCILE-CONTROL-TOTALS.
+           IF Q-CTL-AVAILABLE
+               IF Q-READ-COUNT = CTL-EXPECTED-COUNT AND
+                  Q-ACTUAL-TOTAL = CTL-EXPECTED-TOTAL
+                   MOVE "OK      " TO RPT-TRL-CTL-STATUS
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE "MISMATCH" TO RPT-TRL-CTL-STATUS
+                   DISPLAY "CONTROL TOTAL MISMATCH - EXPECTED COUNT "
+                       CTL-EXPECTED-COUNT " ACTUAL " Q-READ-COUNT
+                   DISPLAY "  EXPECTED TOTAL " CTL-EXPECTED-TOTAL
+                       " ACTUAL " Q-ACTUAL-TOTAL
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE "NONE    " TO RPT-TRL-CTL-STATUS
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE "C03EX03Q"    TO CKPT-PROGRAM
+           MOVE Q-RUN-DATE    TO CKPT-RUN-DATE
+           MOVE Q-READ-COUNT  TO CKPT-LAST-REC
+           MOVE Q-ACTUAL-TOTAL TO CKPT-AMOUNT-TOTAL
+           MOVE Q-RPT-COUNT   TO CKPT-RPT-COUNT
+           OPEN OUTPUT AREA-CKPT-FILE
+           WRITE AREA-CKPT-RECORD FROM CKPT-RECORD
+           CLOSE AREA-CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "C03EX03Q"   TO CKPT-PROGRAM
+           MOVE Q-RUN-DATE   TO CKPT-RUN-DATE
+           MOVE 0            TO CKPT-LAST-REC
+           MOVE 0            TO CKPT-AMOUNT-TOTAL
+           MOVE 0            TO CKPT-RPT-COUNT
+           OPEN OUTPUT AREA-CKPT-FILE
+           WRITE AREA-CKPT-RECORD FROM CKPT-RECORD
+           CLOSE AREA-CKPT-FILE.
+
+       END PROGRAM C03EX03Q.
