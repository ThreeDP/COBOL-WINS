@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C03MENU.
+      *AUTHOR. R. MOTA.
+      *DATE-WRITTEN. 2026-08-09.
+      *
+      *Menu unico para as utilidades de conversao do capitulo 3:
+      *temperatura (C03EX3A), moeda (C03EX03K) e area (C03EX03Q).
+      *Evita ter que encerrar e relancar um programa diferente no
+      *terminal para cada tipo de calculo do dia.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 MENU-OPTION      PIC X(01) VALUE SPACE.
+           88  MENU-TEMPERATURA    VALUE "1".
+           88  MENU-MOEDA          VALUE "2".
+           88  MENU-AREA           VALUE "3".
+           88  MENU-SAIR           VALUE "4".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM UNTIL MENU-SAIR
+               PERFORM 1000-DISPLAY-MENU
+               PERFORM 2000-DISPATCH-OPTION
+           END-PERFORM
+           DISPLAY "Encerrando."
+           STOP RUN.
+
+       1000-DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "============================================="
+           DISPLAY " UTILITARIOS DE CONVERSAO - CAPITULO 3"
+           DISPLAY "============================================="
+           DISPLAY " 1 - Conversao de temperatura (Celsius/Fahrenheit)"
+           DISPLAY " 2 - Conversao de moeda (Dolar/Euro para Real)"
+           DISPLAY " 3 - Calculo de area (circulo/anel)"
+           DISPLAY " 4 - Sair"
+           DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+           ACCEPT MENU-OPTION.
+
+       2000-DISPATCH-OPTION.
+           EVALUATE TRUE
+               WHEN MENU-TEMPERATURA
+                   CALL "C03EX3A"
+               WHEN MENU-MOEDA
+                   CALL "C03EX03K"
+               WHEN MENU-AREA
+                   CALL "C03EX03Q"
+               WHEN MENU-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida - tente novamente."
+           END-EVALUATE.
+
+       END PROGRAM C03MENU.
